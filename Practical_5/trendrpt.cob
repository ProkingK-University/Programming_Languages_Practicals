@@ -0,0 +1,360 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRENDRPT.
+000120 AUTHOR. R. NKOSI.
+000130 INSTALLATION. DATA PROCESSING - DAILY READINGS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                    *
+000200* 08/08/2026 RN    ORIGINAL VERSION - READS THE AUDIT TRAIL       *
+000210*                  HISTORY BUILT UP BY ARRAY AND PRINTS A         *
+000220*                  WEEK-OVER-WEEK SMALLEST/LARGEST/MODE/AVERAGE   *
+000230*                  COMPARISON, FLAGGING DAYS WHERE THE SPREAD     *
+000240*                  JUMPS NOTICEABLY OVER THE DAY BEFORE.          *
+000250* 08/08/2026 RN    EACH DAY'S FULL TIED-MODE LIST ('M' RECORDS)   *
+000260*                  IS NOW PRINTED ALONGSIDE THE PRIMARY MODE, AND *
+000270*                  DAYS BEYOND WS-MAX-DAYS ARE REPORTED AND       *
+000280*                  DROPPED RATHER THAN OVERRUNNING THE TABLE.     *
+000290* 08/08/2026 RN    SMALLEST/LARGEST/MODE/AVERAGE/SPREAD DISPLAY   *
+000300*                  WITH A SEPARATE SIGN SO NEGATIVE AND DECIMAL   *
+000310*                  READINGS ARE READABLE.                         *
+000320* 08/08/2026 RN    SMALLEST/LARGEST/MODE/AVERAGE/SPREAD NOW       *
+000330*                  DISPLAY THROUGH AN EDITED WORK FIELD SO THE    *
+000340*                  DECIMAL POINT ACTUALLY PRINTS. HIST-SPREAD AND *
+000350*                  WS-PRIOR-SPREAD ARE WIDENED TO PIC S9(8)V99,   *
+000360*                  THE TRUE WORST CASE FOR A LARGEST-LESS-        *
+000370*                  SMALLEST SPREAD, AND THE SPREAD-JUMP LIMIT     *
+000380*                  CHECKS FOR SIZE ERROR RATHER THAN TRUNCATING.  *
+000390*----------------------------------------------------------------*
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER. IBM-370.
+000430 OBJECT-COMPUTER. IBM-370.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-AUDITTRL-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  AUDIT-TRAIL-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY AUDITREC.
+000550
+000560 WORKING-STORAGE SECTION.
+000570*----------------------------------------------------------------*
+000580* FILE STATUS SWITCHES                                             *
+000590*----------------------------------------------------------------*
+000600 01  WS-FILE-STATUSES.
+000610     05  WS-AUDITTRL-STATUS      PIC X(02) VALUE SPACES.
+000620
+000630*----------------------------------------------------------------*
+000640* TABLE SIZING AND THE HISTORY TABLE ITSELF                        *
+000650*----------------------------------------------------------------*
+000660 01  WS-PROGRAM-CONSTANTS.
+000670     05  WS-MAX-DAYS             PIC 9(05) VALUE 00500.
+000680     05  WS-MAX-MODE-ENTRIES     PIC 9(05) VALUE 05000.
+000690     05  WS-SPREAD-ALERT-FACTOR  PIC 9(03) VALUE 002.
+000700
+000710 01  WS-DAY-COUNT                PIC 9(05) VALUE ZERO.
+000720 01  WS-MODE-HISTORY-COUNT       PIC 9(05) VALUE ZERO.
+000730
+000740 01  WS-HISTORY-TABLE.
+000750     05  HIST-ENTRY OCCURS 1 TO 500 TIMES
+000760             DEPENDING ON WS-DAY-COUNT.
+000770         10  HIST-RUN-DATE       PIC 9(08).
+000780         10  HIST-RECORD-COUNT   PIC 9(05).
+000790         10  HIST-SMALLEST       PIC S9(7)V99
+000800                 SIGN IS TRAILING SEPARATE.
+000810         10  HIST-LARGEST        PIC S9(7)V99
+000820                 SIGN IS TRAILING SEPARATE.
+000830         10  HIST-MODE-VALUE     PIC S9(7)V99
+000840                 SIGN IS TRAILING SEPARATE.
+000850         10  HIST-MODE-TIE-COUNT PIC 9(03).
+000860         10  HIST-MODE-START     PIC 9(05) COMP.
+000870         10  HIST-TOTAL          PIC S9(09)V99
+000880                 SIGN IS TRAILING SEPARATE.
+000890         10  HIST-AVERAGE        PIC S9(7)V99
+000900                 SIGN IS TRAILING SEPARATE.
+000910         10  HIST-SPREAD         PIC S9(8)V99
+000920                 SIGN IS TRAILING SEPARATE.
+000930
+000940*----------------------------------------------------------------*
+000950* HIST-MODE-START/HIST-MODE-TIE-COUNT ABOVE LOCATE EACH DAY'S     *
+000960* SLICE OF THIS FLAT MODE-VALUE TABLE, SINCE A TABLE OF VARIABLE- *
+000970* LENGTH TABLES (ONE PER DAY) IS NOT AVAILABLE.                   *
+000980*----------------------------------------------------------------*
+000990 01  WS-MODE-HISTORY-TABLE.
+001000     05  HIST-MODE-ENTRY OCCURS 1 TO 5000 TIMES
+001010             DEPENDING ON WS-MODE-HISTORY-COUNT
+001020             PIC S9(7)V99
+001030             SIGN IS TRAILING SEPARATE.
+001040
+001050*----------------------------------------------------------------*
+001060* SUBSCRIPTS AND WORK COUNTERS                                     *
+001070*----------------------------------------------------------------*
+001080 01  WS-SUBSCRIPTS.
+001090     05  WS-SUBSCRIPT-I          PIC 9(05) COMP.
+001100     05  WS-SUBSCRIPT-M          PIC 9(05) COMP.
+001110     05  WS-MODE-LIMIT           PIC 9(05) COMP.
+001120
+001130 01  WS-PRIOR-SPREAD             PIC S9(8)V99
+001140             SIGN IS TRAILING SEPARATE.
+001150 01  WS-SPREAD-LIMIT             PIC S9(7)V99.
+001160
+001170*----------------------------------------------------------------*
+001180* EDITED COPIES FOR DISPLAY - SIGN IS TRAILING SEPARATE ONLY      *
+001190* RELOCATES THE SIGN CHARACTER, IT DOES NOT PRINT THE ASSUMED     *
+001200* DECIMAL POINT, SO EVERY FIGURE IS MOVED THROUGH ONE OF THESE    *
+001210* BEFORE IT IS DISPLAYED.                                         *
+001220*----------------------------------------------------------------*
+001230 01  WS-DISPLAY-EDIT             PIC -(7)9.99.
+001240 01  WS-DISPLAY-EDIT-BIG         PIC -(9)9.99.
+001250
+001260*----------------------------------------------------------------*
+001270* MISCELLANEOUS SWITCHES                                           *
+001280*----------------------------------------------------------------*
+001290 01  WS-SWITCHES.
+001300     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001310         88  END-OF-AUDIT-TRAIL            VALUE 'Y'.
+001320         88  NOT-END-OF-AUDIT-TRAIL        VALUE 'N'.
+001330     05  WS-FIRST-DAY-SWITCH     PIC X(01) VALUE 'Y'.
+001340         88  WS-IS-FIRST-DAY               VALUE 'Y'.
+001350         88  WS-NOT-FIRST-DAY              VALUE 'N'.
+001360     05  WS-HISTORY-FULL-SWITCH  PIC X(01) VALUE 'N'.
+001370         88  WS-HISTORY-IS-FULL            VALUE 'Y'.
+001380         88  WS-HISTORY-NOT-FULL           VALUE 'N'.
+001390
+001400
+001410 PROCEDURE DIVISION.
+001420*----------------------------------------------------------------*
+001430* 0000-MAIN-PROCESS - OVERALL CONTROL FLOW FOR THE TREND REPORT    *
+001440*----------------------------------------------------------------*
+001450 0000-MAIN-PROCESS.
+001460     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001470     PERFORM 2000-LOAD-HISTORY THRU 2000-EXIT.
+001480
+001490     IF WS-DAY-COUNT = ZERO
+001500         DISPLAY "TRENDRPT: NO SUMMARY RECORDS ON AUDIT TRAIL"
+001510         MOVE 16 TO RETURN-CODE
+001520         GO TO 9999-EXIT-PROGRAM
+001530     END-IF.
+001540
+001550     PERFORM 3000-PRINT-COMPARISON THRU 3000-EXIT.
+001560
+001570     GO TO 9999-EXIT-PROGRAM.
+001580
+001590 0000-EXIT.
+001600     EXIT.
+001610
+001620*----------------------------------------------------------------*
+001630* 1000-INITIALIZE                                                  *
+001640*----------------------------------------------------------------*
+001650 1000-INITIALIZE.
+001660     MOVE ZERO TO WS-DAY-COUNT.
+001670     SET NOT-END-OF-AUDIT-TRAIL TO TRUE.
+001680 1000-EXIT.
+001690     EXIT.
+001700
+001710*----------------------------------------------------------------*
+001720* 2000-LOAD-HISTORY - READ EVERY 'S' SUMMARY RECORD OFF THE AUDIT  *
+001730* TRAIL FILE INTO THE HISTORY TABLE, ONE ENTRY PER DAY ON FILE.    *
+001740*----------------------------------------------------------------*
+001750 2000-LOAD-HISTORY.
+001760     OPEN INPUT AUDIT-TRAIL-FILE.
+001770
+001780     IF WS-AUDITTRL-STATUS NOT = "00"
+001790         DISPLAY "TRENDRPT: CANNOT OPEN AUDIT TRAIL FILE, STATUS "
+001800             WS-AUDITTRL-STATUS
+001810         MOVE 16 TO RETURN-CODE
+001820         GO TO 9999-EXIT-PROGRAM
+001830     END-IF.
+001840
+001850     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT
+001860         UNTIL END-OF-AUDIT-TRAIL.
+001870
+001880     CLOSE AUDIT-TRAIL-FILE.
+001890 2000-EXIT.
+001900     EXIT.
+001910
+001920 2100-READ-AUDIT-RECORD.
+001930     READ AUDIT-TRAIL-FILE INTO AR-RECORD
+001940         AT END
+001950             SET END-OF-AUDIT-TRAIL TO TRUE
+001960             GO TO 2100-EXIT
+001970     END-READ.
+001980
+001990     IF AR-REC-TYPE = "S"
+002000         PERFORM 2200-STORE-HISTORY-ENTRY THRU 2200-EXIT
+002010     END-IF.
+002020
+002030     IF AR-REC-TYPE = "M"
+002040         PERFORM 2250-STORE-MODE-ENTRY THRU 2250-EXIT
+002050     END-IF.
+002060 2100-EXIT.
+002070     EXIT.
+002080
+002090*----------------------------------------------------------------*
+002100* 2200-STORE-HISTORY-ENTRY - APPEND ONE DAY'S SUMMARY TO THE       *
+002110* HISTORY TABLE, DERIVE ITS SPREAD (LARGEST LESS SMALLEST), AND    *
+002120* NOTE WHERE ITS TIED-MODE VALUES WILL START IN THE FLAT MODE      *
+002130* HISTORY TABLE. A FILE WITH MORE THAN WS-MAX-DAYS SUMMARIES IS     *
+002140* REPORTED ONCE AND THE EXCESS DAYS ARE DROPPED RATHER THAN        *
+002150* OVERRUNNING THE TABLE.                                           *
+002160*----------------------------------------------------------------*
+002170 2200-STORE-HISTORY-ENTRY.
+002180     IF WS-DAY-COUNT = WS-MAX-DAYS
+002190         IF WS-HISTORY-NOT-FULL
+002200             DISPLAY "TRENDRPT: HISTORY TRUNCATED AT " WS-MAX-DAYS
+002210                 " DAYS"
+002220             SET WS-HISTORY-IS-FULL TO TRUE
+002230         END-IF
+002240         GO TO 2200-EXIT
+002250     END-IF.
+002260
+002270     ADD 1 TO WS-DAY-COUNT.
+002280     MOVE AR-RUN-DATE TO HIST-RUN-DATE (WS-DAY-COUNT).
+002290     MOVE AR-RECORD-COUNT TO HIST-RECORD-COUNT (WS-DAY-COUNT).
+002300     MOVE AR-SMALLEST TO HIST-SMALLEST (WS-DAY-COUNT).
+002310     MOVE AR-LARGEST TO HIST-LARGEST (WS-DAY-COUNT).
+002320     MOVE AR-MODE-VALUE TO HIST-MODE-VALUE (WS-DAY-COUNT).
+002330     MOVE AR-MODE-TIE-COUNT TO HIST-MODE-TIE-COUNT (WS-DAY-COUNT).
+002340     MOVE AR-TOTAL TO HIST-TOTAL (WS-DAY-COUNT).
+002350     MOVE AR-AVERAGE TO HIST-AVERAGE (WS-DAY-COUNT).
+002360     COMPUTE HIST-SPREAD (WS-DAY-COUNT) =
+002370         AR-LARGEST - AR-SMALLEST.
+002380     COMPUTE HIST-MODE-START (WS-DAY-COUNT) =
+002390         WS-MODE-HISTORY-COUNT + 1.
+002400 2200-EXIT.
+002410     EXIT.
+002420
+002430*----------------------------------------------------------------*
+002440* 2250-STORE-MODE-ENTRY - APPEND ONE TIED-MODE VALUE TO THE FLAT   *
+002450* MODE HISTORY TABLE FOR THE DAY CURRENTLY BEING LOADED. SKIPPED   *
+002460* ONCE THE HISTORY TABLE OR THE MODE TABLE ITSELF IS FULL.         *
+002470*----------------------------------------------------------------*
+002480 2250-STORE-MODE-ENTRY.
+002490     IF WS-HISTORY-IS-FULL
+002500         GO TO 2250-EXIT
+002510     END-IF.
+002520
+002530     IF WS-MODE-HISTORY-COUNT = WS-MAX-MODE-ENTRIES
+002540         GO TO 2250-EXIT
+002550     END-IF.
+002560
+002570     ADD 1 TO WS-MODE-HISTORY-COUNT.
+002580     MOVE AR-MODE-ENTRY
+002590         TO HIST-MODE-ENTRY (WS-MODE-HISTORY-COUNT).
+002600 2250-EXIT.
+002610     EXIT.
+002620
+002630*----------------------------------------------------------------*
+002640* 3000-PRINT-COMPARISON - WALK THE HISTORY TABLE IN FILE ORDER,    *
+002650* PRINTING EACH DAY'S FIGURES AND FLAGGING A NOTABLE SPREAD JUMP   *
+002660* AGAINST THE DAY IMMEDIATELY BEFORE IT.                            *
+002670*----------------------------------------------------------------*
+002680 3000-PRINT-COMPARISON.
+002690     DISPLAY "TRENDRPT: WEEK-OVER-WEEK READING COMPARISON".
+002700     DISPLAY " ".
+002710     SET WS-IS-FIRST-DAY TO TRUE.
+002720
+002730     PERFORM 3100-PRINT-ONE-DAY THRU 3100-EXIT
+002740         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+002750         UNTIL WS-SUBSCRIPT-I > WS-DAY-COUNT.
+002760 3000-EXIT.
+002770     EXIT.
+002780
+002790 3100-PRINT-ONE-DAY.
+002800     DISPLAY "DATE " HIST-RUN-DATE (WS-SUBSCRIPT-I)
+002810         " COUNT " HIST-RECORD-COUNT (WS-SUBSCRIPT-I).
+002820     MOVE HIST-SMALLEST (WS-SUBSCRIPT-I) TO WS-DISPLAY-EDIT.
+002830     DISPLAY "  SMALLEST " WS-DISPLAY-EDIT WITH NO ADVANCING.
+002840     MOVE HIST-LARGEST (WS-SUBSCRIPT-I) TO WS-DISPLAY-EDIT.
+002850     DISPLAY " LARGEST " WS-DISPLAY-EDIT WITH NO ADVANCING.
+002860     MOVE HIST-SPREAD (WS-SUBSCRIPT-I) TO WS-DISPLAY-EDIT-BIG.
+002870     DISPLAY " SPREAD " WS-DISPLAY-EDIT-BIG.
+002880     PERFORM 3150-DISPLAY-MODE-LIST THRU 3150-EXIT.
+002890     MOVE HIST-AVERAGE (WS-SUBSCRIPT-I) TO WS-DISPLAY-EDIT.
+002900     DISPLAY "  AVERAGE " WS-DISPLAY-EDIT.
+002910
+002920     IF WS-IS-FIRST-DAY
+002930         SET WS-NOT-FIRST-DAY TO TRUE
+002940     ELSE
+002950         PERFORM 3200-CHECK-SPREAD-JUMP THRU 3200-EXIT
+002960     END-IF.
+002970
+002980     MOVE HIST-SPREAD (WS-SUBSCRIPT-I) TO WS-PRIOR-SPREAD.
+002990     DISPLAY " ".
+003000 3100-EXIT.
+003010     EXIT.
+003020
+003030*----------------------------------------------------------------*
+003040* 3150-DISPLAY-MODE-LIST - "  MODE: n, n (bimodal)" STYLE OUTPUT, *
+003050* PULLING THIS DAY'S TIED VALUES FROM THE FLAT MODE HISTORY TABLE *
+003060* VIA ITS START POINTER AND TIE COUNT.                             *
+003070*----------------------------------------------------------------*
+003080 3150-DISPLAY-MODE-LIST.
+003090     DISPLAY "  MODE: " WITH NO ADVANCING.
+003100     COMPUTE WS-MODE-LIMIT =
+003110         HIST-MODE-START (WS-SUBSCRIPT-I)
+003120             + HIST-MODE-TIE-COUNT (WS-SUBSCRIPT-I) - 1.
+003130
+003140     PERFORM 3160-DISPLAY-ONE-MODE THRU 3160-EXIT
+003150         VARYING WS-SUBSCRIPT-M
+003160             FROM HIST-MODE-START (WS-SUBSCRIPT-I) BY 1
+003170         UNTIL WS-SUBSCRIPT-M > WS-MODE-LIMIT.
+003180
+003190     EVALUATE HIST-MODE-TIE-COUNT (WS-SUBSCRIPT-I)
+003200         WHEN 1
+003210             DISPLAY " "
+003220         WHEN 2
+003230             DISPLAY " (bimodal)"
+003240         WHEN 3
+003250             DISPLAY " (trimodal)"
+003260         WHEN OTHER
+003270             DISPLAY " (multimodal)"
+003280     END-EVALUATE.
+003290 3150-EXIT.
+003300     EXIT.
+003310
+003320 3160-DISPLAY-ONE-MODE.
+003330     IF WS-SUBSCRIPT-M > HIST-MODE-START (WS-SUBSCRIPT-I)
+003340         DISPLAY ", " WITH NO ADVANCING
+003350     END-IF.
+003360
+003370     MOVE HIST-MODE-ENTRY (WS-SUBSCRIPT-M) TO WS-DISPLAY-EDIT.
+003380     DISPLAY WS-DISPLAY-EDIT WITH NO ADVANCING.
+003390 3160-EXIT.
+003400     EXIT.
+003410
+003420*----------------------------------------------------------------*
+003430* 3200-CHECK-SPREAD-JUMP - A DAY'S SPREAD IS FLAGGED WHEN IT GROWS *
+003440* TO MORE THAN WS-SPREAD-ALERT-FACTOR TIMES THE PRIOR DAY'S, SO AN *
+003450* ANALYST CAN SEE AT A GLANCE WHICH DAYS WENT VOLATILE.            *
+003460*----------------------------------------------------------------*
+003470 3200-CHECK-SPREAD-JUMP.
+003480     COMPUTE WS-SPREAD-LIMIT =
+003490         WS-PRIOR-SPREAD * WS-SPREAD-ALERT-FACTOR
+003500         ON SIZE ERROR
+003510             DISPLAY "  *** SPREAD JUMP CHECK SKIPPED - LIMIT "
+003520                 "OVERFLOW ***"
+003530             GO TO 3200-EXIT
+003540     END-COMPUTE.
+003550
+003560     IF HIST-SPREAD (WS-SUBSCRIPT-I) > WS-SPREAD-LIMIT
+003570         AND WS-PRIOR-SPREAD > ZERO
+003580         MOVE WS-PRIOR-SPREAD TO WS-DISPLAY-EDIT-BIG
+003590         DISPLAY "  *** SPREAD JUMP - UP FROM "
+003600             WS-DISPLAY-EDIT-BIG " THE DAY BEFORE ***"
+003610     END-IF.
+003620 3200-EXIT.
+003630     EXIT.
+003640
+003650*----------------------------------------------------------------*
+003660* 9999-EXIT-PROGRAM                                                *
+003670*----------------------------------------------------------------*
+003680 9999-EXIT-PROGRAM.
+003690     STOP RUN.
