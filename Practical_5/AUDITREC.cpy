@@ -0,0 +1,42 @@
+000100* ------------------------------------------------------------
+000110* AUDITREC.CPY
+000120* AUDIT TRAIL RECORD LAYOUT - SHARED BY ARRAY AND TRENDRPT
+000130* REC-TYPE 'S' = DAILY SUMMARY, 'V' = RAW READING, 'E' = ERROR
+000140* 'M' = ONE TIED MODE VALUE (AR-MODE-TIE-COUNT OF THESE PER DAY)
+000150* ------------------------------------------------------------
+000160 01  AR-RECORD.
+000170         05  AR-REC-TYPE             PIC X(01).
+000180         05  AR-SUMMARY-DATA.
+000190             10  AR-RUN-DATE         PIC 9(08).
+000200             10  AR-RECORD-COUNT     PIC 9(05).
+000210             10  AR-SMALLEST         PIC S9(7)V99
+000220                 SIGN IS TRAILING SEPARATE.
+000230             10  AR-LARGEST          PIC S9(7)V99
+000240                 SIGN IS TRAILING SEPARATE.
+000250             10  AR-MODE-VALUE       PIC S9(7)V99
+000260                 SIGN IS TRAILING SEPARATE.
+000270             10  AR-MODE-TIE-COUNT   PIC 9(03).
+000280             10  AR-TOTAL            PIC S9(09)V99
+000290                 SIGN IS TRAILING SEPARATE.
+000300             10  AR-AVERAGE          PIC S9(7)V99
+000310                 SIGN IS TRAILING SEPARATE.
+000320             10  FILLER              PIC X(20).
+000330         05  AR-VALUE-DATA REDEFINES AR-SUMMARY-DATA.
+000340             10  AR-VALUE-INDEX      PIC 9(05).
+000350             10  AR-VALUE            PIC S9(7)V99
+000360                 SIGN IS TRAILING SEPARATE.
+000370             10  FILLER              PIC X(73).
+000380         05  AR-ERROR-DATA REDEFINES AR-SUMMARY-DATA.
+000390             10  AR-ERROR-RUN-DATE       PIC 9(08).
+000400             10  AR-ERROR-EXPECTED-COUNT PIC 9(05).
+000410             10  AR-ERROR-ACTUAL-COUNT   PIC 9(05).
+000420             10  AR-ERROR-EXPECTED-TOTAL PIC S9(09)V99
+000430                 SIGN IS TRAILING SEPARATE.
+000440             10  AR-ERROR-ACTUAL-TOTAL   PIC S9(09)V99
+000450                 SIGN IS TRAILING SEPARATE.
+000460             10  FILLER                  PIC X(46).
+000470         05  AR-MODE-DATA REDEFINES AR-SUMMARY-DATA.
+000480             10  AR-MODE-INDEX       PIC 9(03).
+000490             10  AR-MODE-ENTRY       PIC S9(7)V99
+000500                 SIGN IS TRAILING SEPARATE.
+000510             10  FILLER              PIC X(75).
