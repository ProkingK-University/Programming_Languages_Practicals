@@ -1,71 +1,897 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. array.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 arr.
-05 arr-item PIC 9 OCCURS 5 TIMES.
-
-01 i PIC 9.
-01 j PIC 9.
-
-01 smallest PIC 9.
-01 largest PIC 9.
-01 mode_value PIC 9.
-
-01 count_value PIC 9.
-01 max PIC 9.
-
-PROCEDURE DIVISION.
-BEGIN.
-    PERFORM readData
-    PERFORM findSmallest
-    PERFORM findLargest
-    PERFORM findMode
-
-    DISPLAY "Smallest: " smallest
-    DISPLAY "Largest: " largest
-    DISPLAY "Mode: " mode_value
-
-    STOP RUN.
-
-readData.
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-        ACCEPT arr-item (i)
-    END-PERFORM.
-
-findSmallest.
-    MOVE arr-item(1) TO smallest.
-
-    PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5
-        IF arr-item(i) < smallest THEN
-            MOVE arr-item(i) TO smallest
-        END-IF
-    END-PERFORM.
-
-findLargest.
-    MOVE arr-item(1) TO largest.
-
-    PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5
-        IF arr-item(i) > largest THEN
-            MOVE arr-item(i) TO largest
-        END-IF
-    END-PERFORM.
-
-findMode.
-    MOVE 0 TO max
-
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-        MOVE 0 TO count_value
-
-        PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
-            IF arr-item (j) = arr-item (i) THEN
-                ADD 1 TO count_value
-            END-IF
-        END-PERFORM
-
-        IF count_value > max THEN
-            MOVE count_value TO max
-            MOVE arr-item (i) TO mode_value
-        END-IF
-    END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ARRAY.
+000120 AUTHOR. R. NKOSI.
+000130 INSTALLATION. DATA PROCESSING - DAILY READINGS.
+000140 DATE-WRITTEN. 01/15/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                    *
+000200* 01/15/2019 RN    ORIGINAL VERSION - FIXED 5-VALUE ARRAY READ    *
+000210*                  FROM OPERATOR CONSOLE VIA ACCEPT.              *
+000220* 08/08/2026 RN    READDATA NOW READS THE DAILY-READINGS FILE     *
+000230*                  INSTEAD OF PROMPTING THE OPERATOR SO THE JOB   *
+000240*                  CAN RUN UNATTENDED OVERNIGHT.                  *
+000250* 08/08/2026 RN    ARR-ITEM REDEFINED WITH OCCURS DEPENDING ON    *
+000260*                  WS-RECORD-COUNT, DRIVEN BY THE INPUT HEADER,   *
+000270*                  SO THE BATCH SIZE IS NO LONGER FIXED AT 5.     *
+000280* 08/08/2026 RN    WIDENED ARR-ITEM, SMALLEST, LARGEST AND        *
+000290*                  MODE-VALUE TO PIC S9(7)V99 SO MULTI-DIGIT,     *
+000300*                  NEGATIVE AND DECIMAL READINGS NO LONGER        *
+000310*                  TRUNCATE ON INPUT.                             *
+000320* 08/08/2026 RN    ADDED FINDAVERAGE TO REPORT A RUNNING TOTAL    *
+000330*                  AND AVERAGE ALONGSIDE SMALLEST/LARGEST/MODE.   *
+000340* 08/08/2026 RN    FINDMODE NOW COLLECTS AND REPORTS EVERY VALUE  *
+000350*                  TIED FOR THE TOP FREQUENCY (BI/MULTIMODAL).    *
+000360* 08/08/2026 RN    ADDED CONTROL-TOTAL RECONCILIATION AGAINST THE *
+000370*                  INPUT TRAILER RECORD BEFORE STATISTICS RUN.    *
+000380* 08/08/2026 RN    RESULTS AND RAW READINGS NOW APPENDED TO A     *
+000390*                  DATED AUDIT TRAIL FILE FOR LATER RECONCILING.  *
+000400* 08/08/2026 RN    ADDED SORTANDDISPLAY TO SHOW THE FULL BATCH IN *
+000410*                  ASCENDING ORDER NEXT TO THE SUMMARY FIGURES.   *
+000420* 08/08/2026 RN    ADDED A RESTART CHECKPOINT SO AN ABENDED RUN   *
+000430*                  CAN RESUME WITHOUT REPROCESSING THE WHOLE      *
+000440*                  BATCH FROM THE START OF THE DAY.               *
+000450* 08/08/2026 RN    CHECKPOINT NOW CARRIES AND VALIDATES THE RUN   *
+000460*                  DATE AND LAST INDEX AGAINST TODAY'S BATCH, AND *
+000470*                  IS CLEARED WHEN RECONCILIATION FAILS, SO A     *
+000480*                  STALE OR REJECTED BATCH CANNOT BE RESTORED     *
+000490*                  INTO A LATER RUN.                              *
+000500* 08/08/2026 RN    WS-RUN-DATE NOW COMES FROM THE INPUT HEADER'S  *
+000510*                  DR-RUN-DATE RATHER THAN THE SYSTEM CLOCK, SO   *
+000520*                  AN OVERNIGHT OR BACKLOG RUN DATES THE AUDIT    *
+000530*                  TRAIL BY THE BATCH, NOT BY WHEN THE JOB RAN.   *
+000540* 08/08/2026 RN    HEADER AND TRAILER READS NOW CHECK FOR END OF  *
+000550*                  FILE INSTEAD OF TRUSTING WHATEVER IS LEFT IN   *
+000560*                  DR-RECORD, AND DR-RECORD-COUNT IS VALIDATED    *
+000570*                  AGAINST WS-MAX-RECORDS BEFORE IT DRIVES THE    *
+000580*                  READINGS TABLE.                                *
+000590* 08/08/2026 RN    FULL TIED-MODE LIST NOW WRITTEN TO THE AUDIT   *
+000600*                  TRAIL AS 'M' RECORDS, NOT JUST THE FIRST MODE. *
+000610* 08/08/2026 RN    SMALLEST/LARGEST/MODE/TOTAL/AVERAGE AND THE    *
+000620*                  SORTED LIST NOW DISPLAY WITH A SEPARATE SIGN   *
+000630*                  SO NEGATIVE AND DECIMAL READINGS ARE READABLE. *
+000640* 08/08/2026 RN    SKIP-PROCESSED-RECORDS NOW USES THE SAVED LAST *
+000650*                  INDEX RATHER THAN CK-LAST-INDEX DIRECTLY, SINCE*
+000660*                  THAT FIELD IS OVERWRITTEN ONCE THE RESTORE LOOP*
+000670*                  RE-READS THE CHECKPOINT FILE UP TO THE LAST    *
+000680*                  VALUE RECORD.                                  *
+000690* 08/08/2026 RN    EVERY ABEND EXIT OUT OF DAILY-READINGS FILE    *
+000700*                  PROCESSING NOW CLOSES THE FILE FIRST INSTEAD   *
+000710*                  OF LEAVING IT OPEN WHEN THE JOB ABORTS.        *
+000720* 08/08/2026 RN    SMALLEST/LARGEST/MODE/TOTAL/AVERAGE AND THE    *
+000730*                  SORTED LIST NOW DISPLAY THROUGH AN EDITED      *
+000740*                  WORK FIELD SO THE DECIMAL POINT ACTUALLY       *
+000750*                  PRINTS INSTEAD OF BEING AN ASSUMED POSITION.   *
+000760* 08/08/2026 RN    READDATA NOW REJECTS A ZERO RECORD COUNT AND   *
+000770*                  VALIDATES DR-REC-TYPE ON THE HEADER AND        *
+000780*                  TRAILER RECORDS RATHER THAN TRUSTING READ      *
+000790*                  ORDER ALONE.                                   *
+000800* 08/08/2026 RN    THE RUNNING TOTAL AND GRAND TOTAL ACCUMULATORS *
+000810*                  NOW CHECK FOR SIZE ERROR INSTEAD OF LETTING AN *
+000820*                  OVERSIZED BATCH TRUNCATE SILENTLY, AND BOTH    *
+000830*                  CHECKPOINT FILE OPENS NOW CHECK FILE STATUS.   *
+000840*----------------------------------------------------------------*
+000850 ENVIRONMENT DIVISION.
+000860 CONFIGURATION SECTION.
+000870 SOURCE-COMPUTER. IBM-370.
+000880 OBJECT-COMPUTER. IBM-370.
+000890 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+000910     SELECT DAILY-READINGS-FILE ASSIGN TO "DAILYRD"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-DAILYRD-STATUS.
+000940
+000950     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-AUDITTRL-STATUS.
+000980
+000990     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-CHKPOINT-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  DAILY-READINGS-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  DR-RECORD.
+001080     05  DR-REC-TYPE             PIC X(01).
+001090     05  DR-HEADER-DATA.
+001100         10  DR-RECORD-COUNT     PIC 9(05).
+001110         10  DR-RUN-DATE         PIC 9(08).
+001120         10  FILLER              PIC X(27).
+001130     05  DR-DETAIL-DATA REDEFINES DR-HEADER-DATA.
+001140         10  DR-READING          PIC S9(7)V99
+001150                 SIGN IS TRAILING SEPARATE.
+001160         10  FILLER              PIC X(30).
+001170     05  DR-TRAILER-DATA REDEFINES DR-HEADER-DATA.
+001180         10  DR-CONTROL-COUNT    PIC 9(05).
+001190         10  DR-CONTROL-TOTAL    PIC S9(09)V99
+001200                 SIGN IS TRAILING SEPARATE.
+001210         10  FILLER              PIC X(23).
+001220
+001230 FD  AUDIT-TRAIL-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250     COPY AUDITREC.
+001260
+001270 FD  CHECKPOINT-FILE
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  CK-RECORD.
+001300     05  CK-REC-TYPE             PIC X(01).
+001310     05  CK-POSITION-DATA.
+001320         10  CK-RUN-DATE         PIC 9(08).
+001330         10  CK-LAST-INDEX       PIC 9(05).
+001340         10  FILLER              PIC X(27).
+001350     05  CK-VALUE-DATA REDEFINES CK-POSITION-DATA.
+001360         10  CK-VALUE-INDEX      PIC 9(05).
+001370         10  CK-VALUE            PIC S9(7)V99
+001380                 SIGN IS TRAILING SEPARATE.
+001390         10  FILLER              PIC X(25).
+001400
+001410 WORKING-STORAGE SECTION.
+001420*----------------------------------------------------------------*
+001430* FILE STATUS SWITCHES                                             *
+001440*----------------------------------------------------------------*
+001450 01  WS-FILE-STATUSES.
+001460     05  WS-DAILYRD-STATUS       PIC X(02) VALUE SPACES.
+001470     05  WS-AUDITTRL-STATUS      PIC X(02) VALUE SPACES.
+001480     05  WS-CHKPOINT-STATUS      PIC X(02) VALUE SPACES.
+001490
+001500*----------------------------------------------------------------*
+001510* TABLE SIZING AND THE READINGS TABLE ITSELF                       *
+001520*----------------------------------------------------------------*
+001530 01  WS-PROGRAM-CONSTANTS.
+001540     05  WS-MAX-RECORDS          PIC 9(05) VALUE 00500.
+001550     05  WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 010.
+001560
+001570 01  WS-RECORD-COUNT             PIC 9(05) VALUE ZERO.
+001580 01  WS-MODE-TIE-COUNT           PIC 9(03) VALUE ZERO.
+001590
+001600 01  WS-READINGS-TABLE.
+001610     05  ARR-ITEM OCCURS 1 TO 500 TIMES
+001620             DEPENDING ON WS-RECORD-COUNT
+001630             PIC S9(7)V99.
+001640
+001650 01  WS-MODE-TABLE-AREA.
+001660     05  MODE-TABLE OCCURS 1 TO 500 TIMES
+001670             DEPENDING ON WS-MODE-TIE-COUNT
+001680             PIC S9(7)V99
+001690             SIGN IS TRAILING SEPARATE.
+001700
+001710 01  WS-SORT-TABLE-AREA.
+001720     05  WS-SORT-ITEM OCCURS 1 TO 500 TIMES
+001730             DEPENDING ON WS-RECORD-COUNT
+001740             PIC S9(7)V99
+001750             SIGN IS TRAILING SEPARATE.
+001760
+001770*----------------------------------------------------------------*
+001780* SUBSCRIPTS AND WORK COUNTERS                                     *
+001790*----------------------------------------------------------------*
+001800 01  WS-SUBSCRIPTS.
+001810     05  WS-SUBSCRIPT-I          PIC 9(05) COMP.
+001820     05  WS-SUBSCRIPT-J          PIC 9(05) COMP.
+001830     05  WS-SUBSCRIPT-K          PIC 9(05) COMP.
+001840     05  WS-START-INDEX          PIC 9(05) COMP.
+001850     05  WS-SWAP-HOLD            PIC S9(7)V99.
+001860
+001870 01  WS-REMAINDER                PIC 9(03).
+001880 01  WS-TEMP-QUOTIENT            PIC 9(05).
+001890
+001900*----------------------------------------------------------------*
+001910* STATISTICS                                                       *
+001920*----------------------------------------------------------------*
+001930 01  WS-STATISTICS.
+001940     05  WS-SMALLEST             PIC S9(7)V99
+001950             SIGN IS TRAILING SEPARATE.
+001960     05  WS-LARGEST              PIC S9(7)V99
+001970             SIGN IS TRAILING SEPARATE.
+001980     05  WS-MODE-VALUE           PIC S9(7)V99
+001990             SIGN IS TRAILING SEPARATE.
+002000     05  WS-TOTAL                PIC S9(09)V99
+002010             SIGN IS TRAILING SEPARATE.
+002020     05  WS-AVERAGE              PIC S9(7)V99
+002030             SIGN IS TRAILING SEPARATE.
+002040     05  WS-COUNT-VALUE          PIC 9(05) COMP.
+002050     05  WS-MAX-COUNT            PIC 9(05) COMP.
+002060
+002070 01  WS-RUNNING-TOTALS.
+002080     05  WS-RUNNING-COUNT        PIC 9(05) VALUE ZERO.
+002090     05  WS-RUNNING-SUM          PIC S9(09)V99
+002100             SIGN IS TRAILING SEPARATE
+002110             VALUE ZERO.
+002120
+002130*----------------------------------------------------------------*
+002140* EDITED COPIES FOR DISPLAY - SIGN IS TRAILING SEPARATE ONLY      *
+002150* RELOCATES THE SIGN CHARACTER, IT DOES NOT PRINT THE ASSUMED     *
+002160* DECIMAL POINT, SO EVERY FIGURE IS MOVED THROUGH ONE OF THESE    *
+002170* BEFORE IT IS DISPLAYED.                                         *
+002180*----------------------------------------------------------------*
+002190 01  WS-DISPLAY-EDIT             PIC -(7)9.99.
+002200 01  WS-DISPLAY-EDIT-BIG         PIC -(9)9.99.
+002210
+002220*----------------------------------------------------------------*
+002230* CONTROL-TOTAL RECONCILIATION                                     *
+002240*----------------------------------------------------------------*
+002250 01  WS-RECONCILIATION.
+002260     05  WS-EXPECTED-COUNT       PIC 9(05).
+002270     05  WS-EXPECTED-TOTAL       PIC S9(09)V99
+002280             SIGN IS TRAILING SEPARATE.
+002290     05  WS-RECONCILE-SWITCH     PIC X(01) VALUE 'Y'.
+002300         88  RECONCILE-OK                 VALUE 'Y'.
+002310         88  RECONCILE-FAILED             VALUE 'N'.
+002320
+002330*----------------------------------------------------------------*
+002340* MISCELLANEOUS SWITCHES                                           *
+002350*----------------------------------------------------------------*
+002360 01  WS-SWITCHES.
+002370     05  WS-CHECKPOINT-SWITCH    PIC X(01) VALUE 'N'.
+002380         88  CHECKPOINT-FOUND              VALUE 'Y'.
+002390         88  CHECKPOINT-NOT-FOUND          VALUE 'N'.
+002400     05  WS-ALREADY-LISTED-SWITCH PIC X(01) VALUE 'N'.
+002410         88  WS-ALREADY-LISTED             VALUE 'Y'.
+002420         88  WS-NOT-ALREADY-LISTED         VALUE 'N'.
+002430
+002440 01  WS-RUN-DATE                 PIC 9(08).
+002450
+002460
+002470 PROCEDURE DIVISION.
+002480*----------------------------------------------------------------*
+002490* 0000-MAIN-PROCESS - OVERALL CONTROL FLOW FOR THE DAILY RUN       *
+002500*----------------------------------------------------------------*
+002510 0000-MAIN-PROCESS.
+002520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002530     PERFORM 2000-READ-DATA THRU 2000-EXIT.
+002540     PERFORM 3000-RECONCILE-CONTROL-TOTALS THRU 3000-EXIT.
+002550
+002560     IF RECONCILE-FAILED
+002570         PERFORM 9200-RECONCILE-FAILURE THRU 9200-EXIT
+002580         GO TO 9999-EXIT-PROGRAM
+002590     END-IF.
+002600
+002610     PERFORM 4000-FIND-SMALLEST THRU 4000-EXIT.
+002620     PERFORM 5000-FIND-LARGEST THRU 5000-EXIT.
+002630     PERFORM 6000-FIND-MODE THRU 6000-EXIT.
+002640     PERFORM 7000-FIND-AVERAGE THRU 7000-EXIT.
+002650
+002660     MOVE WS-SMALLEST TO WS-DISPLAY-EDIT.
+002670     DISPLAY "Smallest: " WS-DISPLAY-EDIT.
+002680     MOVE WS-LARGEST TO WS-DISPLAY-EDIT.
+002690     DISPLAY "Largest: " WS-DISPLAY-EDIT.
+002700     PERFORM 6700-DISPLAY-MODE-LINE THRU 6700-EXIT.
+002710     MOVE WS-TOTAL TO WS-DISPLAY-EDIT-BIG.
+002720     DISPLAY "Total: " WS-DISPLAY-EDIT-BIG.
+002730     MOVE WS-AVERAGE TO WS-DISPLAY-EDIT.
+002740     DISPLAY "Average: " WS-DISPLAY-EDIT.
+002750
+002760     PERFORM 8000-SORT-AND-DISPLAY THRU 8000-EXIT.
+002770     PERFORM 9000-WRITE-AUDIT-TRAIL THRU 9000-EXIT.
+002780     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+002790
+002800     GO TO 9999-EXIT-PROGRAM.
+002810
+002820 0000-EXIT.
+002830     EXIT.
+002840
+002850*----------------------------------------------------------------*
+002860* 1000-INITIALIZE - ESTABLISH THE START-OF-DAY VALUES. WS-RUN-DATE *
+002870* IS SET LATER FROM THE INPUT HEADER, NOT THE SYSTEM CLOCK, SO AN  *
+002880* OVERNIGHT OR BACKLOG RUN DATES THE AUDIT TRAIL BY THE BATCH.     *
+002890*----------------------------------------------------------------*
+002900 1000-INITIALIZE.
+002910     MOVE ZERO TO WS-RUN-DATE.
+002920     MOVE 1 TO WS-START-INDEX.
+002930     MOVE ZERO TO WS-RUNNING-COUNT.
+002940     MOVE ZERO TO WS-RUNNING-SUM.
+002950     SET CHECKPOINT-NOT-FOUND TO TRUE.
+002960     SET RECONCILE-OK TO TRUE.
+002970 1000-EXIT.
+002980     EXIT.
+002990
+003000*----------------------------------------------------------------*
+003010* 2000-READ-DATA - LOAD ARR-ITEM FROM THE DAILY-READINGS FILE,     *
+003020* RESUMING FROM A CHECKPOINT WHEN ONE IS ON FILE FROM A PRIOR,     *
+003030* ABENDED ATTEMPT AT TODAY'S BATCH.                                 *
+003040*----------------------------------------------------------------*
+003050 2000-READ-DATA.
+003060     OPEN INPUT DAILY-READINGS-FILE.
+003070
+003080     IF WS-DAILYRD-STATUS NOT = "00"
+003090         DISPLAY "ARRAY: CANNOT OPEN DAILY-READINGS FILE, STATUS "
+003100             WS-DAILYRD-STATUS
+003110         MOVE 16 TO RETURN-CODE
+003120         GO TO 9999-EXIT-PROGRAM
+003130     END-IF.
+003140
+003150     READ DAILY-READINGS-FILE INTO DR-RECORD
+003160         AT END
+003170             DISPLAY "ARRAY: DAILY-READINGS FILE IS EMPTY"
+003180             CLOSE DAILY-READINGS-FILE
+003190             MOVE 16 TO RETURN-CODE
+003200             GO TO 9999-EXIT-PROGRAM
+003210     END-READ.
+003220
+003230     IF DR-REC-TYPE NOT = "H"
+003240         DISPLAY "ARRAY: EXPECTED HEADER RECORD, FOUND TYPE '"
+003250             DR-REC-TYPE "'"
+003260         CLOSE DAILY-READINGS-FILE
+003270         MOVE 16 TO RETURN-CODE
+003280         GO TO 9999-EXIT-PROGRAM
+003290     END-IF.
+003300
+003310     MOVE DR-RECORD-COUNT TO WS-RECORD-COUNT.
+003320     MOVE DR-RUN-DATE TO WS-RUN-DATE.
+003330
+003340     IF WS-RECORD-COUNT = 0
+003350         DISPLAY "ARRAY: RECORD COUNT IS ZERO, NOTHING TO PROCESS"
+003360         CLOSE DAILY-READINGS-FILE
+003370         MOVE 16 TO RETURN-CODE
+003380         GO TO 9999-EXIT-PROGRAM
+003390     END-IF.
+003400
+003410     IF WS-RECORD-COUNT > WS-MAX-RECORDS
+003420         DISPLAY "ARRAY: RECORD COUNT " WS-RECORD-COUNT
+003430             " EXCEEDS TABLE LIMIT " WS-MAX-RECORDS
+003440         CLOSE DAILY-READINGS-FILE
+003450         MOVE 16 TO RETURN-CODE
+003460         GO TO 9999-EXIT-PROGRAM
+003470     END-IF.
+003480
+003490     PERFORM 2500-RESTORE-CHECKPOINT THRU 2500-EXIT.
+003500
+003510     IF CHECKPOINT-FOUND
+003520         PERFORM 2600-SKIP-PROCESSED-RECORDS THRU 2600-EXIT
+003530     END-IF.
+003540
+003550     PERFORM 2300-READ-DETAIL-RECORD THRU 2300-EXIT
+003560         VARYING WS-SUBSCRIPT-I FROM WS-START-INDEX BY 1
+003570         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+003580
+003590     READ DAILY-READINGS-FILE INTO DR-RECORD
+003600         AT END
+003610             DISPLAY "ARRAY: MISSING TRAILER RECORD ON INPUT FILE"
+003620             CLOSE DAILY-READINGS-FILE
+003630             MOVE 16 TO RETURN-CODE
+003640             GO TO 9999-EXIT-PROGRAM
+003650     END-READ.
+003660
+003670     IF DR-REC-TYPE NOT = "T"
+003680         DISPLAY "ARRAY: EXPECTED TRAILER RECORD, FOUND TYPE '"
+003690             DR-REC-TYPE "'"
+003700         CLOSE DAILY-READINGS-FILE
+003710         MOVE 16 TO RETURN-CODE
+003720         GO TO 9999-EXIT-PROGRAM
+003730     END-IF.
+003740
+003750     MOVE DR-CONTROL-COUNT TO WS-EXPECTED-COUNT.
+003760     MOVE DR-CONTROL-TOTAL TO WS-EXPECTED-TOTAL.
+003770
+003780     CLOSE DAILY-READINGS-FILE.
+003790 2000-EXIT.
+003800     EXIT.
+003810
+003820*----------------------------------------------------------------*
+003830* 2300-READ-DETAIL-RECORD - READ ONE READING INTO THE TABLE AND    *
+003840* DROP A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL READINGS.         *
+003850*----------------------------------------------------------------*
+003860 2300-READ-DETAIL-RECORD.
+003870     READ DAILY-READINGS-FILE INTO DR-RECORD
+003880         AT END
+003890             DISPLAY "ARRAY: INPUT FILE SHORT, EXPECTED "
+003900                 WS-RECORD-COUNT " DETAILS"
+003910             CLOSE DAILY-READINGS-FILE
+003920             MOVE 16 TO RETURN-CODE
+003930             GO TO 9999-EXIT-PROGRAM
+003940     END-READ.
+003950
+003960     MOVE DR-READING TO ARR-ITEM (WS-SUBSCRIPT-I).
+003970     ADD 1 TO WS-RUNNING-COUNT.
+003980     ADD DR-READING TO WS-RUNNING-SUM
+003990         ON SIZE ERROR
+004000             DISPLAY "ARRAY: RUNNING TOTAL OVERFLOW"
+004010             CLOSE DAILY-READINGS-FILE
+004020             MOVE 16 TO RETURN-CODE
+004030             GO TO 9999-EXIT-PROGRAM
+004040     END-ADD.
+004050
+004060     DIVIDE WS-SUBSCRIPT-I BY WS-CHECKPOINT-INTERVAL
+004070         GIVING WS-TEMP-QUOTIENT REMAINDER WS-REMAINDER.
+004080
+004090     IF WS-REMAINDER = 0
+004100         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+004110     END-IF.
+004120 2300-EXIT.
+004130     EXIT.
+004140
+004150*----------------------------------------------------------------*
+004160* 2500-RESTORE-CHECKPOINT - IF A CHECKPOINT FROM AN EARLIER,       *
+004170* INCOMPLETE ATTEMPT EXISTS FOR TODAY'S RUN DATE, REBUILD ARR-ITEM *
+004180* UP TO THAT POINT AND RESUME READING THE INPUT FILE AFTER IT. A   *
+004190* CHECKPOINT LEFT BY A DIFFERENT DAY'S RUN, OR ONE WHOSE LAST      *
+004200* INDEX NO LONGER FITS TODAY'S RECORD COUNT, CANNOT BE TRUSTED AND *
+004210* IS CLEARED INSTEAD OF BEING RESTORED.                            *
+004220*----------------------------------------------------------------*
+004230 2500-RESTORE-CHECKPOINT.
+004240     OPEN INPUT CHECKPOINT-FILE.
+004250
+004260     IF WS-CHKPOINT-STATUS NOT = "00"
+004270         GO TO 2500-EXIT
+004280     END-IF.
+004290
+004300     READ CHECKPOINT-FILE INTO CK-RECORD
+004310         AT END
+004320             GO TO 2500-CLOSE
+004330     END-READ.
+004340
+004350     IF CK-LAST-INDEX = 0
+004360         GO TO 2500-CLOSE
+004370     END-IF.
+004380
+004390     IF CK-RUN-DATE NOT = WS-RUN-DATE
+004400             OR CK-LAST-INDEX > WS-RECORD-COUNT
+004410         CLOSE CHECKPOINT-FILE
+004420         PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT
+004430         GO TO 2500-EXIT
+004440     END-IF.
+004450
+004460     SET CHECKPOINT-FOUND TO TRUE.
+004470     MOVE CK-LAST-INDEX TO WS-SUBSCRIPT-K.
+004480     PERFORM 2550-RESTORE-ONE-VALUE THRU 2550-EXIT
+004490         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+004500         UNTIL WS-SUBSCRIPT-I > WS-SUBSCRIPT-K.
+004510     COMPUTE WS-START-INDEX = WS-SUBSCRIPT-K + 1.
+004520
+004530 2500-CLOSE.
+004540     CLOSE CHECKPOINT-FILE.
+004550 2500-EXIT.
+004560     EXIT.
+004570
+004580 2550-RESTORE-ONE-VALUE.
+004590     READ CHECKPOINT-FILE INTO CK-RECORD
+004600         AT END
+004610             GO TO 2550-EXIT
+004620     END-READ.
+004630
+004640     MOVE CK-VALUE TO ARR-ITEM (CK-VALUE-INDEX).
+004650     ADD 1 TO WS-RUNNING-COUNT.
+004660     ADD CK-VALUE TO WS-RUNNING-SUM
+004670         ON SIZE ERROR
+004680             DISPLAY "ARRAY: RUNNING TOTAL OVERFLOW"
+004690             CLOSE CHECKPOINT-FILE
+004700             CLOSE DAILY-READINGS-FILE
+004710             MOVE 16 TO RETURN-CODE
+004720             GO TO 9999-EXIT-PROGRAM
+004730     END-ADD.
+004740 2550-EXIT.
+004750     EXIT.
+004760
+004770*----------------------------------------------------------------*
+004780* 2600-SKIP-PROCESSED-RECORDS - FAST-FORWARD PAST THE DETAIL       *
+004790* RECORDS ALREADY RESTORED FROM THE CHECKPOINT ABOVE. USES         *
+004800* WS-SUBSCRIPT-K (SAVED OFF CK-LAST-INDEX BY 2500 BEFORE THE       *
+004810* RESTORE LOOP RE-READ AND OVERWROTE CK-RECORD) RATHER THAN        *
+004820* CK-LAST-INDEX ITSELF, SINCE CK-LAST-INDEX SHARES STORAGE WITH    *
+004830* CK-VALUE UNDER THE CK-VALUE-DATA REDEFINES AND NO LONGER HOLDS   *
+004840* THE ORIGINAL POSITION RECORD'S CONTENTS BY THE TIME WE GET HERE. *
+004850*----------------------------------------------------------------*
+004860 2600-SKIP-PROCESSED-RECORDS.
+004870     PERFORM 2650-SKIP-ONE-RECORD THRU 2650-EXIT
+004880         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+004890         UNTIL WS-SUBSCRIPT-I > WS-SUBSCRIPT-K.
+004900 2600-EXIT.
+004910     EXIT.
+004920
+004930 2650-SKIP-ONE-RECORD.
+004940     READ DAILY-READINGS-FILE INTO DR-RECORD
+004950         AT END
+004960             DISPLAY "ARRAY: CHECKPOINT AHEAD OF INPUT FILE"
+004970             CLOSE DAILY-READINGS-FILE
+004980             MOVE 16 TO RETURN-CODE
+004990             GO TO 9999-EXIT-PROGRAM
+005000     END-READ.
+005010 2650-EXIT.
+005020     EXIT.
+005030
+005040*----------------------------------------------------------------*
+005050* 2700-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH A       *
+005060* POSITION RECORD FOLLOWED BY EVERY VALUE PROCESSED SO FAR.        *
+005070*----------------------------------------------------------------*
+005080 2700-WRITE-CHECKPOINT.
+005090     OPEN OUTPUT CHECKPOINT-FILE.
+005100
+005110     IF WS-CHKPOINT-STATUS NOT = "00"
+005120         DISPLAY "ARRAY: CANNOT OPEN CHECKPOINT FILE, STATUS "
+005130             WS-CHKPOINT-STATUS
+005140         CLOSE DAILY-READINGS-FILE
+005150         MOVE 16 TO RETURN-CODE
+005160         GO TO 9999-EXIT-PROGRAM
+005170     END-IF.
+005180
+005190     MOVE SPACES TO CK-RECORD.
+005200     MOVE "P" TO CK-REC-TYPE.
+005210     MOVE WS-RUN-DATE TO CK-RUN-DATE.
+005220     MOVE WS-SUBSCRIPT-I TO CK-LAST-INDEX.
+005230     WRITE CK-RECORD.
+005240
+005250     PERFORM 2750-WRITE-ONE-CHECKPOINT-VALUE THRU 2750-EXIT
+005260         VARYING WS-SUBSCRIPT-J FROM 1 BY 1
+005270         UNTIL WS-SUBSCRIPT-J > WS-SUBSCRIPT-I.
+005280
+005290     CLOSE CHECKPOINT-FILE.
+005300 2700-EXIT.
+005310     EXIT.
+005320
+005330 2750-WRITE-ONE-CHECKPOINT-VALUE.
+005340     MOVE SPACES TO CK-RECORD.
+005350     MOVE "V" TO CK-REC-TYPE.
+005360     MOVE WS-SUBSCRIPT-J TO CK-VALUE-INDEX.
+005370     MOVE ARR-ITEM (WS-SUBSCRIPT-J) TO CK-VALUE.
+005380     WRITE CK-RECORD.
+005390 2750-EXIT.
+005400     EXIT.
+005410
+005420*----------------------------------------------------------------*
+005430* 3000-RECONCILE-CONTROL-TOTALS - CONFIRM WHAT WAS READ AGAINST    *
+005440* THE TRAILER'S CONTROL COUNT AND CONTROL TOTAL BEFORE ANY         *
+005450* STATISTIC IS TRUSTED.                                            *
+005460*----------------------------------------------------------------*
+005470 3000-RECONCILE-CONTROL-TOTALS.
+005480     IF WS-RUNNING-COUNT NOT = WS-EXPECTED-COUNT
+005490         SET RECONCILE-FAILED TO TRUE
+005500     END-IF.
+005510
+005520     IF WS-RUNNING-SUM NOT = WS-EXPECTED-TOTAL
+005530         SET RECONCILE-FAILED TO TRUE
+005540     END-IF.
+005550 3000-EXIT.
+005560     EXIT.
+005570
+005580*----------------------------------------------------------------*
+005590* 4000-FIND-SMALLEST                                               *
+005600*----------------------------------------------------------------*
+005610 4000-FIND-SMALLEST.
+005620     MOVE ARR-ITEM (1) TO WS-SMALLEST.
+005630
+005640     PERFORM 4100-TEST-SMALLEST THRU 4100-EXIT
+005650         VARYING WS-SUBSCRIPT-I FROM 2 BY 1
+005660         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+005670 4000-EXIT.
+005680     EXIT.
+005690
+005700 4100-TEST-SMALLEST.
+005710     IF ARR-ITEM (WS-SUBSCRIPT-I) < WS-SMALLEST
+005720         MOVE ARR-ITEM (WS-SUBSCRIPT-I) TO WS-SMALLEST
+005730     END-IF.
+005740 4100-EXIT.
+005750     EXIT.
+005760
+005770*----------------------------------------------------------------*
+005780* 5000-FIND-LARGEST                                                *
+005790*----------------------------------------------------------------*
+005800 5000-FIND-LARGEST.
+005810     MOVE ARR-ITEM (1) TO WS-LARGEST.
+005820
+005830     PERFORM 5100-TEST-LARGEST THRU 5100-EXIT
+005840         VARYING WS-SUBSCRIPT-I FROM 2 BY 1
+005850         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+005860 5000-EXIT.
+005870     EXIT.
+005880
+005890 5100-TEST-LARGEST.
+005900     IF ARR-ITEM (WS-SUBSCRIPT-I) > WS-LARGEST
+005910         MOVE ARR-ITEM (WS-SUBSCRIPT-I) TO WS-LARGEST
+005920     END-IF.
+005930 5100-EXIT.
+005940     EXIT.
+005950
+005960*----------------------------------------------------------------*
+005970* 6000-FIND-MODE - FIND THE HIGHEST OCCURRENCE COUNT, THEN COLLECT *
+005980* EVERY DISTINCT VALUE THAT SHARES IT, SO A BIMODAL OR MULTIMODAL  *
+005990* BATCH IS REPORTED IN FULL RATHER THAN FLATTENED TO ONE VALUE.    *
+006000*----------------------------------------------------------------*
+006010 6000-FIND-MODE.
+006020     MOVE ZERO TO WS-MAX-COUNT.
+006030     MOVE ZERO TO WS-MODE-TIE-COUNT.
+006040
+006050     PERFORM 6100-COMPUTE-MAX-COUNT THRU 6100-EXIT
+006060         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+006070         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+006080
+006090     PERFORM 6300-COLLECT-MODES THRU 6300-EXIT
+006100         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+006110         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+006120
+006130     MOVE MODE-TABLE (1) TO WS-MODE-VALUE.
+006140 6000-EXIT.
+006150     EXIT.
+006160
+006170 6100-COMPUTE-MAX-COUNT.
+006180     MOVE ZERO TO WS-COUNT-VALUE.
+006190
+006200     PERFORM 6200-COUNT-OCCURRENCES THRU 6200-EXIT
+006210         VARYING WS-SUBSCRIPT-J FROM 1 BY 1
+006220         UNTIL WS-SUBSCRIPT-J > WS-RECORD-COUNT.
+006230
+006240     IF WS-COUNT-VALUE > WS-MAX-COUNT
+006250         MOVE WS-COUNT-VALUE TO WS-MAX-COUNT
+006260     END-IF.
+006270 6100-EXIT.
+006280     EXIT.
+006290
+006300 6200-COUNT-OCCURRENCES.
+006310     IF ARR-ITEM (WS-SUBSCRIPT-J) = ARR-ITEM (WS-SUBSCRIPT-I)
+006320         ADD 1 TO WS-COUNT-VALUE
+006330     END-IF.
+006340 6200-EXIT.
+006350     EXIT.
+006360
+006370 6300-COLLECT-MODES.
+006380     MOVE ZERO TO WS-COUNT-VALUE.
+006390
+006400     PERFORM 6200-COUNT-OCCURRENCES THRU 6200-EXIT
+006410         VARYING WS-SUBSCRIPT-J FROM 1 BY 1
+006420         UNTIL WS-SUBSCRIPT-J > WS-RECORD-COUNT.
+006430
+006440     IF WS-COUNT-VALUE = WS-MAX-COUNT
+006450         PERFORM 6400-CHECK-ALREADY-LISTED THRU 6400-EXIT
+006460         IF WS-NOT-ALREADY-LISTED
+006470             ADD 1 TO WS-MODE-TIE-COUNT
+006480             MOVE ARR-ITEM (WS-SUBSCRIPT-I)
+006490                 TO MODE-TABLE (WS-MODE-TIE-COUNT)
+006500         END-IF
+006510     END-IF.
+006520 6300-EXIT.
+006530     EXIT.
+006540
+006550 6400-CHECK-ALREADY-LISTED.
+006560     SET WS-NOT-ALREADY-LISTED TO TRUE.
+006570
+006580     PERFORM 6500-SCAN-MODE-TABLE THRU 6500-EXIT
+006590         VARYING WS-SUBSCRIPT-K FROM 1 BY 1
+006600         UNTIL WS-SUBSCRIPT-K > WS-MODE-TIE-COUNT.
+006610 6400-EXIT.
+006620     EXIT.
+006630
+006640 6500-SCAN-MODE-TABLE.
+006650     IF MODE-TABLE (WS-SUBSCRIPT-K) = ARR-ITEM (WS-SUBSCRIPT-I)
+006660         SET WS-ALREADY-LISTED TO TRUE
+006670     END-IF.
+006680 6500-EXIT.
+006690     EXIT.
+006700
+006710*----------------------------------------------------------------*
+006720* 6700-DISPLAY-MODE-LINE - "Mode: n, n (bimodal)" STYLE OUTPUT     *
+006730*----------------------------------------------------------------*
+006740 6700-DISPLAY-MODE-LINE.
+006750     DISPLAY "Mode: " WITH NO ADVANCING.
+006760
+006770     PERFORM 6750-DISPLAY-ONE-MODE THRU 6750-EXIT
+006780         VARYING WS-SUBSCRIPT-K FROM 1 BY 1
+006790         UNTIL WS-SUBSCRIPT-K > WS-MODE-TIE-COUNT.
+006800
+006810     EVALUATE WS-MODE-TIE-COUNT
+006820         WHEN 1
+006830             DISPLAY " "
+006840         WHEN 2
+006850             DISPLAY " (bimodal)"
+006860         WHEN 3
+006870             DISPLAY " (trimodal)"
+006880         WHEN OTHER
+006890             DISPLAY " (multimodal)"
+006900     END-EVALUATE.
+006910 6700-EXIT.
+006920     EXIT.
+006930
+006940 6750-DISPLAY-ONE-MODE.
+006950     IF WS-SUBSCRIPT-K > 1
+006960         DISPLAY ", " WITH NO ADVANCING
+006970     END-IF.
+006980
+006990     MOVE MODE-TABLE (WS-SUBSCRIPT-K) TO WS-DISPLAY-EDIT.
+007000     DISPLAY WS-DISPLAY-EDIT WITH NO ADVANCING.
+007010 6750-EXIT.
+007020     EXIT.
+007030
+007040*----------------------------------------------------------------*
+007050* 7000-FIND-AVERAGE - ACCUMULATE A RUNNING TOTAL OVER ARR-ITEM AND *
+007060* DERIVE THE BATCH AVERAGE FROM IT.                                *
+007070*----------------------------------------------------------------*
+007080 7000-FIND-AVERAGE.
+007090     MOVE ZERO TO WS-TOTAL.
+007100
+007110     PERFORM 7100-ADD-ONE-VALUE THRU 7100-EXIT
+007120         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+007130         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+007140
+007150     COMPUTE WS-AVERAGE ROUNDED = WS-TOTAL / WS-RECORD-COUNT.
+007160 7000-EXIT.
+007170     EXIT.
+007180
+007190 7100-ADD-ONE-VALUE.
+007200     ADD ARR-ITEM (WS-SUBSCRIPT-I) TO WS-TOTAL
+007210         ON SIZE ERROR
+007220             DISPLAY "ARRAY: TOTAL OVERFLOW"
+007230             MOVE 16 TO RETURN-CODE
+007240             GO TO 9999-EXIT-PROGRAM
+007250     END-ADD.
+007260 7100-EXIT.
+007270     EXIT.
+007280
+007290*----------------------------------------------------------------*
+007300* 8000-SORT-AND-DISPLAY - COPY ARR-ITEM INTO A WORK TABLE, SORT IT *
+007310* ASCENDING WITH A PARAGRAPH-DRIVEN BUBBLE SORT, AND DISPLAY IT.   *
+007320*----------------------------------------------------------------*
+007330 8000-SORT-AND-DISPLAY.
+007340     PERFORM 8100-COPY-ONE-VALUE THRU 8100-EXIT
+007350         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+007360         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+007370
+007380     PERFORM 8200-SORT-PASS THRU 8200-EXIT
+007390         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+007400         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+007410
+007420     DISPLAY "Sorted readings:".
+007430     PERFORM 8500-DISPLAY-ONE-VALUE THRU 8500-EXIT
+007440         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+007450         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+007460 8000-EXIT.
+007470     EXIT.
+007480
+007490 8100-COPY-ONE-VALUE.
+007500     MOVE ARR-ITEM (WS-SUBSCRIPT-I)
+007510         TO WS-SORT-ITEM (WS-SUBSCRIPT-I).
+007520 8100-EXIT.
+007530     EXIT.
+007540
+007550 8200-SORT-PASS.
+007560     COMPUTE WS-SUBSCRIPT-K = WS-RECORD-COUNT - WS-SUBSCRIPT-I.
+007570
+007580     IF WS-SUBSCRIPT-K > 0
+007590         PERFORM 8300-COMPARE-AND-SWAP THRU 8300-EXIT
+007600             VARYING WS-SUBSCRIPT-J FROM 1 BY 1
+007610             UNTIL WS-SUBSCRIPT-J > WS-SUBSCRIPT-K
+007620     END-IF.
+007630 8200-EXIT.
+007640     EXIT.
+007650
+007660 8300-COMPARE-AND-SWAP.
+007670     IF WS-SORT-ITEM (WS-SUBSCRIPT-J) >
+007680             WS-SORT-ITEM (WS-SUBSCRIPT-J + 1)
+007690         MOVE WS-SORT-ITEM (WS-SUBSCRIPT-J) TO WS-SWAP-HOLD
+007700         MOVE WS-SORT-ITEM (WS-SUBSCRIPT-J + 1)
+007710             TO WS-SORT-ITEM (WS-SUBSCRIPT-J)
+007720         MOVE WS-SWAP-HOLD TO WS-SORT-ITEM (WS-SUBSCRIPT-J + 1)
+007730     END-IF.
+007740 8300-EXIT.
+007750     EXIT.
+007760
+007770 8500-DISPLAY-ONE-VALUE.
+007780     MOVE WS-SORT-ITEM (WS-SUBSCRIPT-I) TO WS-DISPLAY-EDIT.
+007790     DISPLAY "  " WS-DISPLAY-EDIT.
+007800 8500-EXIT.
+007810     EXIT.
+007820
+007830*----------------------------------------------------------------*
+007840* 9000-WRITE-AUDIT-TRAIL - APPEND TODAY'S RUN DATE, RAW READINGS   *
+007850* AND RESULTS TO THE AUDIT TRAIL FILE FOR LATER RECONCILIATION.    *
+007860*----------------------------------------------------------------*
+007870 9000-WRITE-AUDIT-TRAIL.
+007880     PERFORM 9150-OPEN-AUDIT-TRAIL-FOR-APPEND THRU 9150-EXIT.
+007890
+007900     MOVE SPACES TO AR-RECORD.
+007910     MOVE "S" TO AR-REC-TYPE.
+007920     MOVE WS-RUN-DATE TO AR-RUN-DATE.
+007930     MOVE WS-RECORD-COUNT TO AR-RECORD-COUNT.
+007940     MOVE WS-SMALLEST TO AR-SMALLEST.
+007950     MOVE WS-LARGEST TO AR-LARGEST.
+007960     MOVE WS-MODE-VALUE TO AR-MODE-VALUE.
+007970     MOVE WS-MODE-TIE-COUNT TO AR-MODE-TIE-COUNT.
+007980     MOVE WS-TOTAL TO AR-TOTAL.
+007990     MOVE WS-AVERAGE TO AR-AVERAGE.
+008000     WRITE AR-RECORD.
+008010
+008020     PERFORM 9060-WRITE-ONE-MODE-VALUE THRU 9060-EXIT
+008030         VARYING WS-SUBSCRIPT-K FROM 1 BY 1
+008040         UNTIL WS-SUBSCRIPT-K > WS-MODE-TIE-COUNT.
+008050
+008060     PERFORM 9050-WRITE-ONE-AUDIT-VALUE THRU 9050-EXIT
+008070         VARYING WS-SUBSCRIPT-I FROM 1 BY 1
+008080         UNTIL WS-SUBSCRIPT-I > WS-RECORD-COUNT.
+008090
+008100     CLOSE AUDIT-TRAIL-FILE.
+008110 9000-EXIT.
+008120     EXIT.
+008130
+008140 9050-WRITE-ONE-AUDIT-VALUE.
+008150     MOVE SPACES TO AR-RECORD.
+008160     MOVE "V" TO AR-REC-TYPE.
+008170     MOVE WS-SUBSCRIPT-I TO AR-VALUE-INDEX.
+008180     MOVE ARR-ITEM (WS-SUBSCRIPT-I) TO AR-VALUE.
+008190     WRITE AR-RECORD.
+008200 9050-EXIT.
+008210     EXIT.
+008220
+008230 9060-WRITE-ONE-MODE-VALUE.
+008240     MOVE SPACES TO AR-RECORD.
+008250     MOVE "M" TO AR-REC-TYPE.
+008260     MOVE WS-SUBSCRIPT-K TO AR-MODE-INDEX.
+008270     MOVE MODE-TABLE (WS-SUBSCRIPT-K) TO AR-MODE-ENTRY.
+008280     WRITE AR-RECORD.
+008290 9060-EXIT.
+008300     EXIT.
+008310
+008320*----------------------------------------------------------------*
+008330* 9100-RESET-CHECKPOINT - A FULLY COMPLETED RUN HAS NO NEED OF THE *
+008340* CHECKPOINT IT LEFT BEHIND, AND A REJECTED ONE MUST NOT BE LEFT   *
+008350* FOR THE NEXT RUN TO TRUST, SO CLEAR IT FOR THE NEXT BATCH.       *
+008360*----------------------------------------------------------------*
+008370 9100-RESET-CHECKPOINT.
+008380     OPEN OUTPUT CHECKPOINT-FILE.
+008390
+008400     IF WS-CHKPOINT-STATUS NOT = "00"
+008410         DISPLAY "ARRAY: CANNOT CLEAR CHECKPOINT FILE, STATUS "
+008420             WS-CHKPOINT-STATUS
+008430         MOVE 16 TO RETURN-CODE
+008440         GO TO 9100-EXIT
+008450     END-IF.
+008460
+008470     CLOSE CHECKPOINT-FILE.
+008480 9100-EXIT.
+008490     EXIT.
+008500
+008510*----------------------------------------------------------------*
+008520* 9150-OPEN-AUDIT-TRAIL-FOR-APPEND - OPEN THE AUDIT TRAIL FOR      *
+008530* EXTEND, FALLING BACK TO OUTPUT WHEN IT DOES NOT YET EXIST, SO    *
+008540* BOTH THE NORMAL AND THE RECONCILIATION-FAILURE PATHS CAN APPEND  *
+008550* TO IT THE SAME WAY.                                              *
+008560*----------------------------------------------------------------*
+008570 9150-OPEN-AUDIT-TRAIL-FOR-APPEND.
+008580     OPEN EXTEND AUDIT-TRAIL-FILE.
+008590
+008600     IF WS-AUDITTRL-STATUS = "05" OR WS-AUDITTRL-STATUS = "35"
+008610         CLOSE AUDIT-TRAIL-FILE
+008620         OPEN OUTPUT AUDIT-TRAIL-FILE
+008630     END-IF.
+008640 9150-EXIT.
+008650     EXIT.
+008660
+008670*----------------------------------------------------------------*
+008680* 9200-RECONCILE-FAILURE - FLAG A CONTROL-TOTAL MISMATCH RATHER    *
+008690* THAN LETTING A BAD BATCH FLOW INTO THE REPORTED STATISTICS, AND  *
+008700* CLEAR ANY CHECKPOINT THE REJECTED BATCH LEFT BEHIND SO IT CANNOT *
+008710* BE RESTORED INTO A LATER RUN.                                    *
+008720*----------------------------------------------------------------*
+008730 9200-RECONCILE-FAILURE.
+008740     DISPLAY "ARRAY: CONTROL TOTAL MISMATCH - RUN NOT TRUSTED".
+008750     DISPLAY "  EXPECTED COUNT " WS-EXPECTED-COUNT
+008760         " ACTUAL COUNT " WS-RUNNING-COUNT.
+008770     MOVE WS-EXPECTED-TOTAL TO WS-DISPLAY-EDIT-BIG.
+008780     DISPLAY "  EXPECTED TOTAL " WS-DISPLAY-EDIT-BIG
+008790         WITH NO ADVANCING.
+008800     MOVE WS-RUNNING-SUM TO WS-DISPLAY-EDIT-BIG.
+008810     DISPLAY " ACTUAL TOTAL " WS-DISPLAY-EDIT-BIG.
+008820
+008830     PERFORM 9150-OPEN-AUDIT-TRAIL-FOR-APPEND THRU 9150-EXIT.
+008840
+008850     MOVE SPACES TO AR-RECORD.
+008860     MOVE "E" TO AR-REC-TYPE.
+008870     MOVE WS-RUN-DATE TO AR-ERROR-RUN-DATE.
+008880     MOVE WS-EXPECTED-COUNT TO AR-ERROR-EXPECTED-COUNT.
+008890     MOVE WS-RUNNING-COUNT TO AR-ERROR-ACTUAL-COUNT.
+008900     MOVE WS-EXPECTED-TOTAL TO AR-ERROR-EXPECTED-TOTAL.
+008910     MOVE WS-RUNNING-SUM TO AR-ERROR-ACTUAL-TOTAL.
+008920     WRITE AR-RECORD.
+008930
+008940     CLOSE AUDIT-TRAIL-FILE.
+008950
+008960     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+008970
+008980     MOVE 8 TO RETURN-CODE.
+008990 9200-EXIT.
+009000     EXIT.
+009010
+009020*----------------------------------------------------------------*
+009030* 9999-EXIT-PROGRAM                                                *
+009040*----------------------------------------------------------------*
+009050 9999-EXIT-PROGRAM.
+009060     STOP RUN.
